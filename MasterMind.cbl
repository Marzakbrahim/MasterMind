@@ -4,18 +4,81 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Historique des parties jouées (une ligne par partie terminée).
+           SELECT GAME-HIST-FILE ASSIGN TO "GAMEHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GH-STATUS.
+      * Fichier de paramètres (nombre de tentatives autorisées, etc.)
+      * pour pouvoir régler le jeu sans recompiler.
+           SELECT PARAM-FILE ASSIGN TO "MMPARAM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+      * Fichier de transactions pour le mode batch (JCL) : une
+      * proposition de 3 chiffres par enregistrement, préparée à
+      * l'avance à la place d'une saisie au terminal.
+           SELECT TRANS-FILE ASSIGN TO "TRANSFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+      * Point de reprise : sauvegardé après chaque tour joué pour
+      * pouvoir continuer une partie coupée par une session terminal
+      * perdue ou un job en abend, au lieu de tout recommencer.
+           SELECT RESTART-FILE ASSIGN TO "MMRESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+      * Fichier d'interface à largeur fixe pour le tableau des prix
+      * (calcul mensuel du "plus grand nombre de victoires"), alimenté
+      * uniquement quand une partie/manche est gagnée.
+           SELECT OUTPUT-INTERFACE-FILE ASSIGN TO "OUTINTF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTINTF-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+           COPY GAMEHIST.
+
+       FD  PARAM-FILE.
+       01 PARAM-RECORD.
+           05 PARAM-MAX-TENTATIVES   PIC 9(2).
+           05 PARAM-MODE             PIC X(1).
+           05 PARAM-MANCHES          PIC 9(2).
+           05 PARAM-LONGUEUR         PIC 9(1).
+           05 PARAM-CHARSET          PIC X(1).
+
+       FD  TRANS-FILE.
+       01 TRANS-RECORD               PIC X(6).
+
+       FD  RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RS-PLAYER1-ID           PIC X(8).
+           05 RS-PLAYER2-ID           PIC X(8).
+           05 RS-SECRET               PIC X(6).
+           05 RS-NBR-TENT             PIC 9(2).
+           05 RS-MAX-TENT             PIC 9(2).
+           05 RS-MODE                 PIC X(1).
+           05 RS-SEED                 PIC 9(8).
+           05 RS-CODE-LENGTH          PIC 9(1).
+           05 RS-CHARSET              PIC X(1).
+
+       FD  OUTPUT-INTERFACE-FILE.
+       01 OUTPUT-INTERFACE-RECORD.
+           05 OI-PLAYER-ID            PIC X(8).
+           05 OI-WIN-FLAG             PIC X(3).
+           05 OI-NBR-TENT             PIC 9(2).
+           05 OI-DATE                 PIC X(8).
+
        WORKING-STORAGE SECTION.
 
-      * Tableau pour stocker la première saisie :
+      * Tableau pour stocker la première saisie : 6 positions au
+      * maximum pour couvrir toutes les longueurs de code proposées
+      * (3 par défaut jusqu'à 6), seules les WS-CODE-LENGTH premières
+      * sont utilisées.
        01 Tab-Personne1.
-           05 Pers1                 PIC X OCCURS 3 INDEXED BY IND-TAB1.
+           05 Pers1                 PIC X OCCURS 6 INDEXED BY IND-TAB1.
 
       * Tableau pour stocker la deuxième saisie :
        01 Tab-Personne2.
-           05 Pers2                 PIC X OCCURS 3 INDEXED BY IND-TAB2.
+           05 Pers2                 PIC X OCCURS 6 INDEXED BY IND-TAB2.
 
       * Variable pour compter combien de chiffre dans la proposition est bien placé.
        01 bien-place                        PIC 9(2).
@@ -30,13 +93,13 @@
 
       * Indices où il y a des bien placés :
        01 Indices-BP.
-           05 IBP                   PIC 9 OCCURS 3.
+           05 IBP                   PIC 9 OCCURS 6.
       * Indice
        01 I                         PIC 99.
 
       * Indices où il y a des éléments trouvés :
        01 elem-trouves.
-           05 ELTR                 PIC 9 OCCURS 3.
+           05 ELTR                 PIC 9 OCCURS 6.
 
       * Nombre de tentatives pour forcer l'arrêt aprês 10 tentatives (perdu !):
        01 Nbr-tent  PIC 9(2).
@@ -59,6 +122,145 @@
            88 Trouve-non              VALUE 'N'.
        01 INDICE-REP                  PIC 9.
 
+      * Résultat du dernier CONTROLES-DEB : une saisie invalide fait
+      * simplement reboucler sur la même tentative au lieu d'arrêter
+      * toute la partie.
+       01 WS-SAISIE                   PIC X.
+           88 SAISIE-VALIDE           VALUE 'Y'.
+           88 SAISIE-INVALIDE         VALUE 'N'.
+
+      * Compteur de saisies invalides consécutives sur la même
+      * tentative (secret ou proposition) : sans entrée terminal
+      * disponible (ex. flux d'entrée épuisé, Ctrl-D), ACCEPT renvoie
+      * indéfiniment la même valeur non numérique et la boucle de
+      * reprise de saisie ne se terminerait jamais. Au-delà de
+      * WS-MAX-ESSAIS-INVALIDES essais consécutifs, on traite la
+      * tentative comme un abandon (Arret-Oui) au lieu de boucler sans
+      * fin.
+       01 WS-ESSAIS-INVALIDES         PIC 9(2) VALUE 0.
+       01 WS-MAX-ESSAIS-INVALIDES     PIC 9(2) VALUE 5.
+
+      * Horodatage utilisé pour l'historique des parties (GAME-HIST).
+       01 WS-DATE-HEURE.
+           05 WS-DATE                PIC X(8).
+           05 WS-HEURE               PIC X(6).
+
+      * Etat du fichier historique (35 = fichier inexistant, 1ere partie).
+       01 WS-GH-STATUS               PIC X(2).
+
+      * Etat du fichier de paramètres.
+       01 WS-PARAM-STATUS            PIC X(2).
+
+      * Nombre de tentatives autorisées avant de perdre : valeur lue
+      * dans MMPARAM.DAT si présent, sinon 10 par défaut (comportement
+      * historique du jeu).
+       01 WS-MAX-TENTATIVES          PIC 9(2) VALUE 10.
+
+      * Mode de jeu, lu dans MMPARAM.DAT :
+      *   'I' = interactif à deux joueurs (comportement historique)
+      *   'S' = solo, l'ordinateur choisit le secret
+      *   'B' = batch, les propositions viennent de TRANSFILE.DAT
+      *   'T' = tournoi, plusieurs manches avec inversion des rôles
+       01 WS-MODE                    PIC X(1) VALUE 'I'.
+           88 MODE-INTERACTIF        VALUE 'I'.
+           88 MODE-SOLO              VALUE 'S'.
+           88 MODE-BATCH             VALUE 'B'.
+           88 MODE-TOURNOI           VALUE 'T'.
+
+      * Etat du fichier de transactions (mode batch).
+       01 WS-TRANS-STATUS            PIC X(2).
+
+      * Erreur de configuration detectee a l'initialisation (ex :
+      * TRANSFILE.DAT absent en mode batch) : la partie n'a jamais
+      * demarre, donc FIN ne doit rien journaliser dans GAMEHIST.DAT
+      * ni OUTINTF.DAT pour elle (voir PROGRAMME-PRINCIPAL et FIN).
+       01 WS-ERREUR-CONFIG           PIC X VALUE 'N'.
+           88 ERREUR-CONFIG          VALUE 'Y'.
+           88 PAS-ERREUR-CONFIG      VALUE 'N'.
+
+      * Etat du fichier de reprise (checkpoint).
+       01 WS-RESTART-STATUS          PIC X(2).
+
+      * Etat du fichier d'interface pour le tableau des prix.
+       01 WS-OUTINTF-STATUS          PIC X(2).
+
+      * Indique si la partie en cours a été reprise depuis un point de
+      * reprise (auquel cas on saute la saisie/génération du secret).
+       01 WS-REPRISE                 PIC X VALUE 'N'.
+           88 REPRISE-OUI            VALUE 'Y'.
+           88 REPRISE-NON            VALUE 'N'.
+       01 WS-REPRISE-REP             PIC X.
+
+      * Un point de reprise pris en cours de tournoi ne memorise que
+      * la manche en cours (secret, Nbr-tent...) et pas WS-MANCHE-
+      * COURANTE ni le cumul du tournoi (WS-ID-A/B, WS-CUMUL-TENT-A/B,
+      * WS-VICTOIRES-A/B) : le proposer en reprise ferait repartir
+      * TOURNOI-DEB a la manche 1 et jouer une manche de plus que
+      * prevu. Sert seulement a distinguer ce cas dans REPRISE-DEB.
+       01 WS-REPRISE-TOURNOI         PIC X VALUE 'N'.
+           88 REPRISE-TOURNOI-TROUVEE VALUE 'Y'.
+
+      * De meme, le point de reprise ne memorise pas combien
+      * d'enregistrements de TRANS-FILE ont deja ete consommes : une
+      * reprise en mode batch rouvre TRANS-FILE au debut et rejoue
+      * depuis la premiere proposition, en comptant en plus les
+      * tentatives deja faites avant la coupure (RS-NBR-TENT), ce qui
+      * fausse Nbr-tent et les resultats affiches. Memes raisons et
+      * meme traitement que REPRISE-TOURNOI ci-dessus : ce point de
+      * reprise n'est pas propose, juste signale puis purge.
+       01 WS-REPRISE-BATCH           PIC X VALUE 'N'.
+           88 REPRISE-BATCH-TROUVEE  VALUE 'Y'.
+
+      * Identifiants des joueurs, utilisés pour retrouver qui a joué
+      * dans le rapport de classement (voir MasterMindReport.cbl).
+       01 WS-PLAYER1-ID              PIC X(8) VALUE 'JOUEUR1'.
+       01 WS-PLAYER2-ID              PIC X(8) VALUE 'JOUEUR2'.
+
+      * Graine utilisée par FUNCTION RANDOM pour générer le secret en
+      * mode solo ; journalisée dans GAME-HIST pour pouvoir rejouer la
+      * même partie (audit / reproductibilité). Reste à zéro quand le
+      * secret est saisi par une personne.
+       01 WS-SEED                    PIC 9(8) VALUE 0.
+       01 WS-RANDOM                  PIC 9V9(9).
+       01 WS-CHIFFRE                 PIC 9.
+
+      * Mode tournoi : nombre de manches (lu dans MMPARAM.DAT, une
+      * manche par défaut), manche en cours, et cumul par joueur des
+      * tentatives/victoires sur tout le tournoi. WS-ID-A/WS-ID-B
+      * gardent l'identité d'origine des deux joueurs pour pouvoir
+      * cumuler leur score correctement même après inversion des rôles
+      * (WS-PLAYER1-ID/WS-PLAYER2-ID sont échangés à chaque manche).
+       01 WS-NB-MANCHES              PIC 9(2) VALUE 1.
+       01 WS-MANCHE-COURANTE         PIC 9(2).
+       01 WS-ID-A                    PIC X(8).
+       01 WS-ID-B                    PIC X(8).
+       01 WS-TEMP-ID                 PIC X(8).
+       01 WS-CUMUL-TENT-A            PIC 9(4) VALUE 0.
+       01 WS-CUMUL-TENT-B            PIC 9(4) VALUE 0.
+       01 WS-VICTOIRES-A             PIC 9(2) VALUE 0.
+       01 WS-VICTOIRES-B             PIC 9(2) VALUE 0.
+
+      * Longueur du code (3 par défaut, comportement historique ; 4, 5
+      * ou 6 si demandé dans MMPARAM.DAT) et alphabet utilisé.
+       01 WS-CODE-LENGTH             PIC 9 VALUE 3.
+       01 WS-CHARSET                 PIC X(1) VALUE 'N'.
+           88 CHARSET-NUMERIQUE      VALUE 'N'.
+           88 CHARSET-LETTRES        VALUE 'L'.
+       01 WS-CHARSET-LETTRES         PIC X(6) VALUE 'ABCDEF'.
+
+      * Champs de travail pour valider une saisie (Tab-Personne1 ou 2)
+      * quelle que soit sa longueur/son alphabet, et pour rechercher un
+      * indice déjà compté "bien placé" dans Indices-BP.
+       01 WS-CODE-VALIDER            PIC X(6).
+       01 WS-VALID-CODE              PIC X VALUE 'Y'.
+           88 CODE-VALIDE            VALUE 'Y'.
+           88 CODE-INVALIDE          VALUE 'N'.
+       01 WS-IDX-CAR                 PIC 9.
+       01 WS-DEJA-BP                 PIC X VALUE 'N'.
+           88 DEJA-BIEN-PLACE        VALUE 'Y'.
+           88 PAS-DEJA-BIEN-PLACE    VALUE 'N'.
+       01 WS-IDX-IBP                 PIC 9.
+
 
        PROCEDURE DIVISION.
 
@@ -67,7 +269,16 @@
       *********************
       * L'intéligence général du programme.
            PERFORM INITIALISATION-DEB THRU INITIALISATION-FIN
-           PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
+      * Erreur de configuration (ex : TRANSFILE.DAT absent en mode
+      * batch) : pas de secret a generer, pas de manche a jouer, rien
+      * a journaliser. FIN se contente de fermer proprement.
+           IF NOT ERREUR-CONFIG
+             IF MODE-TOURNOI
+               PERFORM TOURNOI-DEB THRU TOURNOI-FIN
+             ELSE
+               PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
+             END-IF
+           END-IF
            PERFORM FIN
            .
 
@@ -78,7 +289,51 @@
       * Initialisation des variables (si pas de valeur assignée lors
       * de la déclaration), ouverture des fichier, premiere lecture,
       * affichage d'une fenêtre de début de programme.
-           INITIALISE Tab-Personne1
+           PERFORM REINIT-PARTIE-DEB THRU REINIT-PARTIE-FIN
+
+           PERFORM PARAMETRES-DEB THRU PARAMETRES-FIN
+
+      * Ouvert seulement apres REPRISE-DEB : une partie reprise peut
+      * changer WS-MODE (RS-MODE) vers 'B', et TRANS-FILE doit alors
+      * etre ouvert pour ce mode-la, pas pour celui lu dans MMPARAM.DAT
+      * avant la reprise.
+           PERFORM REPRISE-DEB THRU REPRISE-FIN
+           IF NOT REPRISE-OUI
+             PERFORM IDENTIFIANTS-DEB THRU IDENTIFIANTS-FIN
+           END-IF
+
+           IF MODE-BATCH
+             OPEN INPUT TRANS-FILE
+             IF WS-TRANS-STATUS NOT = '00'
+      * Sans TRANSFILE.DAT, RecevoirNum2 lirait un fichier jamais
+      * ouvert : READ ne satisferait jamais AT END et la boucle de
+      * controle de TRAITEMENTS-DEB reboucherait indefiniment sur une
+      * saisie toujours invalide. Un job batch doit echouer vite,
+      * pas tourner en rond sans terminal pour l'arreter.
+               DISPLAY "Fichier de transactions (TRANSFILE.DAT) "
+                       "introuvable ou illisible (status "
+                       WS-TRANS-STATUS "), arret du traitement par "
+                       "lots."
+               SET Arret-Oui TO TRUE
+               SET ERREUR-CONFIG TO TRUE
+             END-IF
+           END-IF
+
+           DISPLAY '**********************'
+           DISPLAY '*** INITIALISATION ***'
+           DISPLAY '**********************'
+           .
+      **************************
+       INITIALISATION-FIN. EXIT.
+      **************************
+
+      *******************
+       REINIT-PARTIE-DEB.
+      *******************
+      * Remet à zéro l'état d'une partie (tableaux, compteurs,
+      * indicateurs) : utilisé au tout premier démarrage et entre
+      * chaque manche du mode tournoi.
+           INITIALIZE Tab-Personne1
                       Tab-Personne2
                       chiffres-trouves
                       bien-place
@@ -92,51 +347,301 @@
            SET Arret-Non TO TRUE
            SET Trouve-non TO TRUE
            SET Gagne-non TO TRUE
+           SET SAISIE-VALIDE TO TRUE
+           SET REPRISE-NON TO TRUE
+           .
+      *******************
+       REINIT-PARTIE-FIN. EXIT.
+      *******************
 
-           DISPLAY '**********************'
-           DISPLAY '*** INITIALISATION ***'
-           DISPLAY '**********************'
+      ***************
+       PARAMETRES-DEB.
+      ***************
+      * Lit le nombre de tentatives autorisées dans MMPARAM.DAT (un
+      * enregistrement, PIC 9(2)) pour permettre 6, 10, 15 tentatives
+      * suivant le groupe qui joue, sans toucher au programme. Si le
+      * fichier n'existe pas, ou si la valeur lue n'est pas un nombre
+      * exploitable (espaces, zero), on garde la valeur par défaut
+      * (10) : sinon Nbr-tent = WS-MAX-TENTATIVES serait vrai des le
+      * depart et chaque partie serait perdue avant le premier coup.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS = '00'
+             READ PARAM-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF PARAM-MAX-TENTATIVES IS NUMERIC
+                     AND PARAM-MAX-TENTATIVES NOT = ZERO
+                   MOVE PARAM-MAX-TENTATIVES TO WS-MAX-TENTATIVES
+                 END-IF
+                 IF PARAM-MODE NOT = SPACE
+                   MOVE PARAM-MODE TO WS-MODE
+                 END-IF
+                 IF PARAM-MANCHES IS NUMERIC
+                     AND PARAM-MANCHES NOT = ZERO
+                   MOVE PARAM-MANCHES TO WS-NB-MANCHES
+                 END-IF
+                 IF PARAM-LONGUEUR IS NUMERIC
+                     AND PARAM-LONGUEUR >= 4 AND PARAM-LONGUEUR <= 6
+                   MOVE PARAM-LONGUEUR TO WS-CODE-LENGTH
+                 END-IF
+                 IF PARAM-CHARSET = 'L'
+                   SET CHARSET-LETTRES TO TRUE
+                 END-IF
+             END-READ
+             CLOSE PARAM-FILE
+           END-IF
            .
-      **************************
-       INITIALISATION-FIN. EXIT.
-      **************************
+      *********************
+       PARAMETRES-FIN. EXIT.
+      *********************
+
+      *****************
+       IDENTIFIANTS-DEB.
+      *****************
+      * Récupère qui joue, pour pouvoir relier chaque partie de
+      * GAME-HIST à un joueur dans le rapport de classement. Pas de
+      * saisie en mode batch (personne au terminal) ni pour le premier
+      * joueur en mode solo (c'est l'ordinateur).
+           EVALUATE TRUE
+             WHEN MODE-BATCH
+               CONTINUE
+             WHEN MODE-SOLO
+               MOVE 'ORDI' TO WS-PLAYER1-ID
+               DISPLAY 'Votre identifiant (8 caracteres max) : '
+               ACCEPT WS-PLAYER2-ID
+             WHEN OTHER
+               DISPLAY '1er joueur, votre identifiant (8 car. max) : '
+               ACCEPT WS-PLAYER1-ID
+               DISPLAY '2eme joueur, votre identifiant (8 car. max) : '
+               ACCEPT WS-PLAYER2-ID
+           END-EVALUATE
+           .
+      *********************
+       IDENTIFIANTS-FIN. EXIT.
+      *********************
+
+      *************
+       REPRISE-DEB.
+      *************
+      * Recherche un point de reprise laissé par une partie interrompue
+      * (session perdue, job en abend) et propose de continuer au lieu
+      * de forcer une nouvelle partie depuis RecevoirNum1. Un point de
+      * reprise de tournoi (RS-MODE = 'T') ou de batch (RS-MODE = 'B')
+      * n'est pas proposé : voir la définition de WS-REPRISE-TOURNOI
+      * et WS-REPRISE-BATCH ci-dessus pour la raison.
+           SET REPRISE-NON TO TRUE
+           MOVE 'N' TO WS-REPRISE-TOURNOI
+           MOVE 'N' TO WS-REPRISE-BATCH
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+             READ RESTART-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF RS-MODE = 'T'
+                   SET REPRISE-TOURNOI-TROUVEE TO TRUE
+                 ELSE
+                 IF RS-MODE = 'B'
+                   SET REPRISE-BATCH-TROUVEE TO TRUE
+                 ELSE
+                   DISPLAY 'Une partie interrompue a ete trouvee.'
+                   DISPLAY 'Voulez-vous la reprendre ? (O/N) '
+                   ACCEPT WS-REPRISE-REP
+                   IF WS-REPRISE-REP = 'O' OR WS-REPRISE-REP = 'o'
+                     MOVE RS-PLAYER1-ID TO WS-PLAYER1-ID
+                     MOVE RS-PLAYER2-ID TO WS-PLAYER2-ID
+                     MOVE RS-CODE-LENGTH TO WS-CODE-LENGTH
+                     MOVE RS-CHARSET TO WS-CHARSET
+                     PERFORM VARYING WS-IDX-CAR FROM 1 BY 1
+                             UNTIL WS-IDX-CAR > WS-CODE-LENGTH
+                       MOVE RS-SECRET(WS-IDX-CAR:1)
+                            TO Pers1(WS-IDX-CAR)
+                     END-PERFORM
+                     MOVE RS-NBR-TENT TO Nbr-tent
+                     MOVE RS-MAX-TENT TO WS-MAX-TENTATIVES
+                     MOVE RS-MODE TO WS-MODE
+                     MOVE RS-SEED TO WS-SEED
+                     SET ETP1 TO TRUE
+                     SET REPRISE-OUI TO TRUE
+                   END-IF
+                 END-IF
+                 END-IF
+             END-READ
+             CLOSE RESTART-FILE
+           END-IF
+           IF REPRISE-TOURNOI-TROUVEE
+             DISPLAY 'Point de reprise trouve pour un tournoi en '
+                     'cours : la reprise de tournoi n''est pas '
+                     'geree pour le moment, la manche interrompue '
+                     'est abandonnee.'
+             PERFORM EFFACER-REPRISE-DEB THRU EFFACER-REPRISE-FIN
+           END-IF
+           IF REPRISE-BATCH-TROUVEE
+             DISPLAY 'Point de reprise trouve pour une partie par '
+                     'lots en cours : le nombre de propositions deja '
+                     'lues dans TRANSFILE.DAT n''est pas memorise, la '
+                     'reprise n''est pas geree pour ce mode, la '
+                     'manche interrompue est abandonnee.'
+             PERFORM EFFACER-REPRISE-DEB THRU EFFACER-REPRISE-FIN
+           END-IF
+           .
+      *****************
+       REPRISE-FIN. EXIT.
+      *****************
 
       ***************
        CONTROLES-DEB.
       ***************
+      * Signale une saisie invalide via SAISIE-INVALIDE au lieu
+      * d'arrêter tout le programme : une seule faute de frappe ne doit
+      * plus faire perdre la partie en cours (voir la boucle de reprise
+      * dans TRAITEMENTS-DEB). La validité dépend de WS-CODE-LENGTH et
+      * WS-CHARSET (chiffres ou lettres A-F) au lieu d'un simple test
+      * NUMERIC sur 3 positions fixes.
+           SET SAISIE-VALIDE TO TRUE
            EVALUATE TRUE
-             WHEN  Tab-Personne1 NOT NUMERIC AND ETP1
-               DISPLAY "Attention, votre saisie n'est pas valide !"
-      *         PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
-               PERFORM FIN
-             WHEN Tab-Personne2 NOT NUMERIC  AND ETP2
-                                         AND Tab-Personne2 NOT = "FIN"
-               DISPLAY "Attention, votre saisie n'est pas valide !"
-      *         PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
-                PERFORM FIN
+             WHEN ETP1
+               MOVE Tab-Personne1 TO WS-CODE-VALIDER
+               PERFORM VALIDER-CODE-DEB THRU VALIDER-CODE-FIN
+               IF CODE-INVALIDE
+                 DISPLAY "Attention, votre saisie n'est pas valide !"
+                 SET SAISIE-INVALIDE TO TRUE
+               END-IF
+             WHEN ETP2 AND Tab-Personne2 NOT = "FIN"
+               MOVE Tab-Personne2 TO WS-CODE-VALIDER
+               PERFORM VALIDER-CODE-DEB THRU VALIDER-CODE-FIN
+               IF CODE-INVALIDE
+                 DISPLAY "Attention, votre saisie n'est pas valide !"
+                 SET SAISIE-INVALIDE TO TRUE
+               END-IF
            END-EVALUATE
            .
       *********************
        CONTROLES-FIN. EXIT.
       *********************
 
+      ******************
+       VALIDER-CODE-DEB.
+      ******************
+      * Vérifie les WS-CODE-LENGTH premières positions de
+      * WS-CODE-VALIDER : chiffres (0-9) en mode numérique, lettres
+      * A-F en mode CHARSET-LETTRES.
+           SET CODE-VALIDE TO TRUE
+           IF CHARSET-LETTRES
+             PERFORM VARYING WS-IDX-CAR FROM 1 BY 1
+                     UNTIL WS-IDX-CAR > WS-CODE-LENGTH
+               IF WS-CODE-VALIDER(WS-IDX-CAR:1) < 'A'
+                  OR WS-CODE-VALIDER(WS-IDX-CAR:1) > 'F'
+                 SET CODE-INVALIDE TO TRUE
+               END-IF
+             END-PERFORM
+           ELSE
+             IF WS-CODE-VALIDER(1:WS-CODE-LENGTH) NOT NUMERIC
+               SET CODE-INVALIDE TO TRUE
+             END-IF
+           END-IF
+           .
+      ******************
+       VALIDER-CODE-FIN. EXIT.
+      ******************
+
 
 
       *****************
        TRAITEMENTS-DEB.
       *****************
-           PERFORM RecevoirNum1 THRU FIN-RecevoirNum1
-           PERFORM CONTROLES-DEB THRU CONTROLES-FIN
-           PERFORM UNTIL Gagne-oui OR Nbr-tent = 10 OR Arret-Oui
+           IF REPRISE-OUI
+             CONTINUE
+           ELSE
+             IF MODE-SOLO OR MODE-BATCH
+      * Un job batch n'a pas de terminal attache : le secret ne peut
+      * pas venir de RecevoirNum1 (ACCEPT bloquerait/reboucherait sans
+      * fin), donc on reutilise le meme generateur qu'en mode solo.
+               PERFORM GENERER-SECRET-DEB THRU GENERER-SECRET-FIN
+               PERFORM CONTROLES-DEB THRU CONTROLES-FIN
+             ELSE
+               MOVE 0 TO WS-ESSAIS-INVALIDES
+               PERFORM RecevoirNum1 THRU FIN-RecevoirNum1
+               PERFORM CONTROLES-DEB THRU CONTROLES-FIN
+               PERFORM UNTIL SAISIE-VALIDE OR Arret-Oui
+                 ADD 1 TO WS-ESSAIS-INVALIDES
+                 IF WS-ESSAIS-INVALIDES >= WS-MAX-ESSAIS-INVALIDES
+      * Plus d'entree exploitable sur le terminal (flux epuise,
+      * Ctrl-D...) : on n'a pas de secret valide et on ne peut pas
+      * boucler indefiniment en attendant une saisie qui ne viendra
+      * jamais. Traite comme l'abandon ("FIN") deja gere ailleurs.
+                   DISPLAY "Trop de saisies invalides consecutives, "
+                           "abandon de la partie."
+                   SET Arret-Oui TO TRUE
+                 ELSE
+                   PERFORM RecevoirNum1 THRU FIN-RecevoirNum1
+                   PERFORM CONTROLES-DEB THRU CONTROLES-FIN
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-IF
+      * Abandon pendant la saisie du secret (trop de saisies invalides
+      * consecutives, voir ci-dessus) : aucune proposition n'a encore
+      * ete tentee, donc la boucle de manche plus bas ne tournerait
+      * jamais et ne passerait jamais par son propre "IF Arret-Oui
+      * PERFORM FIN". Sans ce court-circuit explicite, le traitement
+      * retournerait normalement a l'appelant (PROGRAMME-PRINCIPAL ou,
+      * en tournoi, TOURNOI-DEB) au lieu de suivre le meme chemin
+      * d'abandon qu'un "FIN" tape par le devineur - et TOURNOI-DEB
+      * enchainerait alors les manches suivantes comme si de rien
+      * n'etait.
+           IF Arret-Oui
+             PERFORM FIN
+           END-IF
+           PERFORM SAUVEGARDE-REPRISE-DEB THRU SAUVEGARDE-REPRISE-FIN
+           PERFORM UNTIL Gagne-oui OR Nbr-tent = WS-MAX-TENTATIVES
+                                   OR Arret-Oui
              PERFORM RecevoirNum2 THRU FIN-RecevoirNum2
+             IF NOT Arret-Oui
+               PERFORM CONTROLES-DEB THRU CONTROLES-FIN
+               IF MODE-BATCH
+      * En mode batch, "reboucler" comme au clavier relirait
+      * simplement l'enregistrement suivant de TRANS-FILE a la place
+      * de celui rejete, qui disparaitrait alors sans laisser de
+      * trace (ni dans GAMEHIST.DAT, ni ailleurs) et sans jamais
+      * compter contre Nbr-tent. Une proposition preparee a l'avance
+      * et invalide est plutot journalisee (DISPLAY, visible dans le
+      * listing du job) et comptee comme un coup rate pour cette
+      * manche, sans passer a l'enregistrement suivant.
+                 IF SAISIE-INVALIDE
+                   DISPLAY "Proposition invalide dans TRANSFILE.DAT, "
+                           "comptee comme un coup rate : '"
+                           Tab-Personne2 "'"
+                 END-IF
+               ELSE
+                 MOVE 0 TO WS-ESSAIS-INVALIDES
+                 PERFORM UNTIL SAISIE-VALIDE OR Arret-Oui
+                   ADD 1 TO WS-ESSAIS-INVALIDES
+                   IF WS-ESSAIS-INVALIDES >= WS-MAX-ESSAIS-INVALIDES
+      * Meme situation qu'a la saisie du secret (RecevoirNum1) : sans
+      * entree exploitable, ne pas boucler indefiniment sur la meme
+      * tentative.
+                     DISPLAY "Trop de saisies invalides consecutives, "
+                             "abandon de la partie."
+                     SET Arret-Oui TO TRUE
+                   ELSE
+                     PERFORM RecevoirNum2 THRU FIN-RecevoirNum2
+                     IF NOT Arret-Oui
+                       PERFORM CONTROLES-DEB THRU CONTROLES-FIN
+                     END-IF
+                   END-IF
+                 END-PERFORM
+               END-IF
+             END-IF
              IF Arret-Oui
                PERFORM FIN
              END-IF
-             PERFORM CONTROLES-DEB THRU CONTROLES-FIN
              PERFORM Affichage THRU FIN-Affichage
              ADD 1 TO Nbr-tent
+             PERFORM SAUVEGARDE-REPRISE-DEB THRU SAUVEGARDE-REPRISE-FIN
            END-PERFORM
-           IF Nbr-tent =10
+           IF Nbr-tent = WS-MAX-TENTATIVES
              DISPLAY "***** Vous avez PERDU ! HAHAHAHAHAHA ****"
            END-IF
            .
@@ -150,8 +655,9 @@
       **************
        RecevoirNum1.
       **************
-           DISPLAY 'Premier Personne : Veuillez entrer un nombre de 3'
-           ' chiffres sans que ton ami le voit !!!'
+           DISPLAY 'Premier Personne : Veuillez entrer un code de '
+                   WS-CODE-LENGTH ' caracteres sans que ton ami le'
+                   ' voit !!!'
       *     ACCEPT Personne1
            ACCEPT Tab-Personne1
            SET ETP1 TO TRUE
@@ -160,14 +666,60 @@
        FIN-RecevoirNum1. EXIT.
       ******************
 
+      *******************
+       GENERER-SECRET-DEB.
+      *******************
+      * Mode solo ou batch : l'ordinateur choisit le secret à la place
+      * de la première personne, pour qu'un seul joueur puisse
+      * affronter la machine (solo) ou qu'un job sans terminal puisse
+      * tourner (batch, pas de RecevoirNum1 possible). La graine est
+      * tirée de l'horloge puis conservée dans WS-SEED pour être
+      * journalisée dans GAME-HIST. Génère des chiffres (0-9) ou des
+      * lettres A-F suivant WS-CHARSET.
+           ACCEPT WS-SEED FROM TIME
+           COMPUTE WS-RANDOM = FUNCTION RANDOM(WS-SEED)
+           SET IND-TAB1 TO 1
+           PERFORM VARYING IND-TAB1 FROM 1 BY 1
+                   UNTIL IND-TAB1 > WS-CODE-LENGTH
+             COMPUTE WS-RANDOM = FUNCTION RANDOM
+             IF CHARSET-LETTRES
+               COMPUTE WS-CHIFFRE = FUNCTION MOD(FUNCTION INTEGER
+                                    (WS-RANDOM * 1000000) 6)
+               MOVE WS-CHARSET-LETTRES(WS-CHIFFRE + 1:1)
+                    TO Pers1(IND-TAB1)
+             ELSE
+               COMPUTE WS-CHIFFRE = FUNCTION MOD(FUNCTION INTEGER
+                                    (WS-RANDOM * 1000000) 10)
+               MOVE WS-CHIFFRE TO Pers1(IND-TAB1)
+             END-IF
+           END-PERFORM
+           SET ETP1 TO TRUE
+           DISPLAY "L'ordinateur a choisi un secret de "
+                   WS-CODE-LENGTH " caracteres. A vous de deviner !"
+           .
+      *******************
+       GENERER-SECRET-FIN. EXIT.
+      *******************
+
       **************
        RecevoirNum2.
       **************
-           DISPLAY '2eme Personne : Veuillez entrer votre proposition '
-           DISPLAY "de 3 chiffres ou bien ecrit 'FIN' pour arreter"
-                   " le jeu. "
-      *     ACCEPT Personne2
-           ACCEPT Tab-Personne2
+           IF MODE-BATCH
+             READ TRANS-FILE INTO Tab-Personne2
+               AT END
+                 SET Arret-Oui TO TRUE
+                 DISPLAY "Fin du fichier de transactions, arret du "
+                         "traitement par lots."
+             END-READ
+           ELSE
+             DISPLAY '2eme Personne : Veuillez entrer votre'
+                     ' proposition '
+             DISPLAY "de " WS-CODE-LENGTH
+                     " caracteres ou bien ecrit 'FIN' pour arreter"
+                     " le jeu. "
+      *       ACCEPT Personne2
+             ACCEPT Tab-Personne2
+           END-IF
            SET ETP2 TO TRUE
            IF Tab-Personne2 = "FIN"
              SET Arret-Oui TO TRUE
@@ -187,7 +739,7 @@
            MOVE 1 TO I
            SET IND-TAB1 TO 1
            PERFORM VARYING IND-TAB1 FROM 1 BY 1
-                                         UNTIL IND-TAB1 > 3
+                                         UNTIL IND-TAB1 > WS-CODE-LENGTH
              IF Pers1(IND-TAB1) = Pers2(IND-TAB1)
                ADD 1 TO bien-place
                MOVE IND-TAB1 TO IBP(I)
@@ -199,7 +751,7 @@
            SET IND-TAB1 TO 1
            PERFORM Recherche THRU FIN-Recherche
            VARYING IND-TAB1 FROM 1 BY 1
-           UNTIL IND-TAB1 > 3
+           UNTIL IND-TAB1 > WS-CODE-LENGTH
 
       *    Affichage :
            EVALUATE TRUE
@@ -213,7 +765,7 @@
                DISPLAY bien-place " chiffres bien places et "
                        chiffres-trouves " chiffres  trouves."
            END-EVALUATE
-           INITIALISE bien-place
+           INITIALIZE bien-place
                       chiffres-trouves
                       Indices-BP
            .
@@ -225,15 +777,14 @@
       ******************
        Recherche.
       ******************
+           PERFORM DEJA-BIEN-PLACE-DEB THRU DEJA-BIEN-PLACE-FIN
            MOVE 1 TO I
            SET IND-TAB2 TO 1
            PERFORM VARYING IND-TAB2 FROM 1 BY 1
-                              UNTIL IND-TAB2 > 3 OR Trouve-oui
+                       UNTIL IND-TAB2 > WS-CODE-LENGTH OR Trouve-oui
              EVALUATE TRUE
                WHEN (Pers1(IND-TAB1) = Pers2(IND-TAB2)
-                     AND IND-TAB1 NOT = IBP(1)
-                     AND IND-TAB1 NOT = IBP(2)
-                     AND IND-TAB1 NOT = IBP(3)
+                     AND PAS-DEJA-BIEN-PLACE
                      AND INDICE-REP NOT =IND-TAB2)
                  IF IND-TAB1 NOT = IND-TAB2
                    ADD 1 TO chiffres-trouves
@@ -258,9 +809,251 @@
        FIN-Recherche.
       ******************
 
+      *********************
+       DEJA-BIEN-PLACE-DEB.
+      *********************
+      * Indique si la position IND-TAB1 courante a déjà été comptée
+      * "bien placée" (recherche dans Indices-BP), pour ne pas la
+      * recompter comme "chiffre trouvé mais mal placé". Remplace la
+      * chaine fixe "IND-TAB1 NOT = IBP(1) AND ... IBP(3)" pour
+      * fonctionner quelle que soit WS-CODE-LENGTH.
+           SET PAS-DEJA-BIEN-PLACE TO TRUE
+           PERFORM VARYING WS-IDX-IBP FROM 1 BY 1
+                   UNTIL WS-IDX-IBP > WS-CODE-LENGTH
+             IF IND-TAB1 = IBP(WS-IDX-IBP)
+               SET DEJA-BIEN-PLACE TO TRUE
+             END-IF
+           END-PERFORM
+           .
+      *********************
+       DEJA-BIEN-PLACE-FIN. EXIT.
+      *********************
+
+      **********************
+       SAUVEGARDE-REPRISE-DEB.
+      **********************
+      * Ecrase le point de reprise avec l'etat courant de la partie,
+      * apres chaque tour joue, pour pouvoir reprendre au bon endroit
+      * si la session est coupee avant la fin de la partie.
+           MOVE WS-PLAYER1-ID TO RS-PLAYER1-ID
+           MOVE WS-PLAYER2-ID TO RS-PLAYER2-ID
+           MOVE SPACES TO RS-SECRET
+           PERFORM VARYING WS-IDX-CAR FROM 1 BY 1
+                   UNTIL WS-IDX-CAR > WS-CODE-LENGTH
+             MOVE Pers1(WS-IDX-CAR) TO RS-SECRET(WS-IDX-CAR:1)
+           END-PERFORM
+           MOVE Nbr-tent TO RS-NBR-TENT
+           MOVE WS-MAX-TENTATIVES TO RS-MAX-TENT
+           MOVE WS-MODE TO RS-MODE
+           MOVE WS-SEED TO RS-SEED
+           MOVE WS-CODE-LENGTH TO RS-CODE-LENGTH
+           MOVE WS-CHARSET TO RS-CHARSET
+
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+           .
+      **********************
+       SAUVEGARDE-REPRISE-FIN. EXIT.
+      **********************
+
+      *******************
+       EFFACER-REPRISE-DEB.
+      *******************
+      * Vide MMRESTART.DAT : appelee quand une partie ou une manche de
+      * tournoi vient de se terminer (gagnee, perdue ou abandonnee) et
+      * dont l'etat a deja ete journalise, pour qu'un prochain
+      * demarrage ne retrouve pas un point de reprise deja termine.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           .
+      *******************
+       EFFACER-REPRISE-FIN. EXIT.
+      *******************
+
+      *************
+       TOURNOI-DEB.
+      *************
+      * Enchaîne WS-NB-MANCHES manches en inversant à chaque manche qui
+      * pose le secret et qui devine (Personne1 devient Personne2 et
+      * vice versa), et cumule tentatives/victoires par joueur pour le
+      * classement final du tournoi.
+           MOVE WS-PLAYER1-ID TO WS-ID-A
+           MOVE WS-PLAYER2-ID TO WS-ID-B
+           MOVE 1 TO WS-MANCHE-COURANTE
+           PERFORM UNTIL WS-MANCHE-COURANTE > WS-NB-MANCHES
+             DISPLAY '--- Manche ' WS-MANCHE-COURANTE
+                     ' / ' WS-NB-MANCHES ' ---'
+             DISPLAY 'Pose le secret : ' WS-PLAYER1-ID
+                     ' - Devine : ' WS-PLAYER2-ID
+             PERFORM TRAITEMENTS-DEB THRU TRAITEMENTS-FIN
+      * Un abandon ("FIN" tape par le devineur) fait PERFORM FIN
+      * directement depuis TRAITEMENTS-DEB (STOP RUN inclus) : on ne
+      * revient jamais ici pour journaliser/purger cette manche.
+      * FIN s'en charge elle-meme dans ce cas (voir son test sur
+      * Arret-Oui). Le code normal (fin de manche jouee jusqu'au bout)
+      * continue ici.
+             PERFORM ECRITURE-HISTORIQUE-DEB
+                 THRU ECRITURE-HISTORIQUE-FIN
+             PERFORM EXPORT-INTERFACE-DEB THRU EXPORT-INTERFACE-FIN
+             PERFORM CUMUL-TOURNOI-DEB THRU CUMUL-TOURNOI-FIN
+      * Purge le point de reprise de cette manche : elle vient d'etre
+      * journalisee, un point de reprise laisse dessus serait deja un
+      * etat termine (Gagne-oui ou Nbr-tent au max) et REPRISE-DEB le
+      * proposerait a tort au prochain demarrage, faisant reecrire un
+      * doublon dans GAME-HIST/OUTPUT-INTERFACE pour une manche deja
+      * comptee.
+             PERFORM EFFACER-REPRISE-DEB THRU EFFACER-REPRISE-FIN
+             ADD 1 TO WS-MANCHE-COURANTE
+             IF WS-MANCHE-COURANTE <= WS-NB-MANCHES
+               MOVE WS-PLAYER1-ID TO WS-TEMP-ID
+               MOVE WS-PLAYER2-ID TO WS-PLAYER1-ID
+               MOVE WS-TEMP-ID TO WS-PLAYER2-ID
+               PERFORM REINIT-PARTIE-DEB THRU REINIT-PARTIE-FIN
+             END-IF
+           END-PERFORM
+           .
+      *****************
+       TOURNOI-FIN. EXIT.
+      *****************
+
+      ******************
+       CUMUL-TOURNOI-DEB.
+      ******************
+      * WS-PLAYER2-ID porte l'identité de celui qui devinait pendant
+      * cette manche : on lui attribue ses tentatives et sa victoire
+      * éventuelle, quel que soit le nombre d'inversions déjà faites.
+           IF WS-PLAYER2-ID = WS-ID-A
+             ADD Nbr-tent TO WS-CUMUL-TENT-A
+             IF Gagne-oui
+               ADD 1 TO WS-VICTOIRES-A
+             END-IF
+           ELSE
+             ADD Nbr-tent TO WS-CUMUL-TENT-B
+             IF Gagne-oui
+               ADD 1 TO WS-VICTOIRES-B
+             END-IF
+           END-IF
+           .
+      **********************
+       CUMUL-TOURNOI-FIN. EXIT.
+      **********************
+
+      ********************
+       EDITION-TOURNOI-DEB.
+      ********************
+           DISPLAY '==============================================='
+           DISPLAY '  RESULTATS DU TOURNOI'
+           DISPLAY '==============================================='
+           DISPLAY WS-ID-A ' - tentatives cumulees : ' WS-CUMUL-TENT-A
+                   ' - victoires : ' WS-VICTOIRES-A
+           DISPLAY WS-ID-B ' - tentatives cumulees : ' WS-CUMUL-TENT-B
+                   ' - victoires : ' WS-VICTOIRES-B
+           .
+      ************************
+       EDITION-TOURNOI-FIN. EXIT.
+      ************************
+
+      *************************
+       ECRITURE-HISTORIQUE-DEB.
+      *************************
+      * Ajoute une ligne dans GAMEHIST.DAT pour la partie qui vient de
+      * se terminer (secret, nombre de tentatives, gagné/perdu, date).
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE FROM TIME
+           MOVE WS-PLAYER2-ID TO GH-PLAYER-ID
+           MOVE SPACES TO GH-SECRET
+           PERFORM VARYING WS-IDX-CAR FROM 1 BY 1
+                   UNTIL WS-IDX-CAR > WS-CODE-LENGTH
+             MOVE Pers1(WS-IDX-CAR) TO GH-SECRET(WS-IDX-CAR:1)
+           END-PERFORM
+           MOVE Nbr-tent TO GH-NBR-TENT
+           IF Gagne-oui
+             MOVE 'OUI' TO GH-WIN-FLAG
+           ELSE
+             MOVE 'NON' TO GH-WIN-FLAG
+           END-IF
+           MOVE WS-DATE-HEURE TO GH-TIMESTAMP
+           MOVE WS-SEED TO GH-SEED
+
+           OPEN EXTEND GAME-HIST-FILE
+           IF WS-GH-STATUS = '35'
+             OPEN OUTPUT GAME-HIST-FILE
+           END-IF
+           WRITE GAME-HIST-RECORD
+           CLOSE GAME-HIST-FILE
+           .
+      *************************
+       ECRITURE-HISTORIQUE-FIN. EXIT.
+      *************************
+
+      ********************
+       EXPORT-INTERFACE-DEB.
+      ********************
+      * Alimente OUTINTF.DAT pour le tableau des prix, uniquement
+      * quand la partie/manche vient d'être gagnée (Gagne-oui) : le
+      * tableur d'import des prix n'a besoin que des victoires. Réutilise
+      * WS-DATE, déjà renseigné par ECRITURE-HISTORIQUE-DEB juste avant.
+           IF Gagne-oui
+             MOVE WS-PLAYER2-ID TO OI-PLAYER-ID
+             MOVE 'OUI' TO OI-WIN-FLAG
+             MOVE Nbr-tent TO OI-NBR-TENT
+             MOVE WS-DATE TO OI-DATE
+
+             OPEN EXTEND OUTPUT-INTERFACE-FILE
+             IF WS-OUTINTF-STATUS = '35'
+               OPEN OUTPUT OUTPUT-INTERFACE-FILE
+             END-IF
+             WRITE OUTPUT-INTERFACE-RECORD
+             CLOSE OUTPUT-INTERFACE-FILE
+           END-IF
+           .
+      ********************
+       EXPORT-INTERFACE-FIN. EXIT.
+      ********************
+
       ******
        FIN.
       ******
-           DISPLAY 'Fin de traitement.'
+      * Erreur de configuration detectee a l'initialisation : aucune
+      * manche n'a ete jouee (PROGRAMME-PRINCIPAL a saute TRAITEMENTS-
+      * DEB/TOURNOI-DEB), donc rien a journaliser dans GAMEHIST.DAT ni
+      * OUTINTF.DAT, et surtout pas question d'effacer un point de
+      * reprise existant : une partie en cours restee valide doit
+      * pouvoir etre reprise des que TRANSFILE.DAT sera en place.
+           IF ERREUR-CONFIG
+             DISPLAY 'Fin de traitement (erreur de configuration, '
+                     'aucune partie enregistree).'
+           ELSE
+      * En mode tournoi, chaque manche jouee jusqu'au bout a deja ete
+      * journalisee par TOURNOI-DEB : ne pas la reecrire ici. Mais un
+      * abandon ("FIN" tape par le devineur) saute directement ici via
+      * PERFORM FIN depuis TRAITEMENTS-DEB, sans jamais repasser par
+      * TOURNOI-DEB : dans ce cas (Arret-Oui) la manche en cours n'a
+      * encore ete journalisee nulle part, tournoi ou pas, donc on
+      * l'ecrit quand meme.
+             IF NOT MODE-TOURNOI OR Arret-Oui
+               PERFORM ECRITURE-HISTORIQUE-DEB
+                   THRU ECRITURE-HISTORIQUE-FIN
+               PERFORM EXPORT-INTERFACE-DEB THRU EXPORT-INTERFACE-FIN
+      * Manche de tournoi abandonnee : la journaliser ne suffit pas,
+      * il faut aussi la compter dans le cumul affiche par
+      * EDITION-TOURNOI-DEB plus bas, sinon le classement final du
+      * tournoi ignore la derniere manche.
+               IF MODE-TOURNOI
+                 PERFORM CUMUL-TOURNOI-DEB THRU CUMUL-TOURNOI-FIN
+               END-IF
+             END-IF
+      * La partie est terminee : le point de reprise ne sert plus,
+      * on le vide pour qu'une prochaine execution ne le retrouve pas.
+             PERFORM EFFACER-REPRISE-DEB THRU EFFACER-REPRISE-FIN
+             IF MODE-TOURNOI
+               PERFORM EDITION-TOURNOI-DEB THRU EDITION-TOURNOI-FIN
+             END-IF
+             DISPLAY 'Fin de traitement.'
+           END-IF
+           IF MODE-BATCH AND NOT ERREUR-CONFIG
+             CLOSE TRANS-FILE
+           END-IF
            STOP RUN.
        END PROGRAM MasterMind.
