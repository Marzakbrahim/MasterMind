@@ -0,0 +1,11 @@
+      * Enregistrement de l'historique des parties (GAMEHIST.DAT),
+      * partagé entre MasterMind.cbl (écriture) et MasterMindReport.cbl
+      * (lecture pour le rapport classement/statistiques).
+       FD  GAME-HIST-FILE.
+       01 GAME-HIST-RECORD.
+           05 GH-PLAYER-ID           PIC X(8).
+           05 GH-SECRET              PIC X(6).
+           05 GH-NBR-TENT            PIC 9(2).
+           05 GH-WIN-FLAG            PIC X(3).
+           05 GH-TIMESTAMP           PIC X(14).
+           05 GH-SEED                PIC 9(8).
