@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MasterMindReport.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Même historique que celui alimenté par MasterMind.cbl.
+           SELECT GAME-HIST-FILE ASSIGN TO "GAMEHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY GAMEHIST.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-GH-STATUS                PIC X(2).
+       01 WS-FIN-FICHIER               PIC X.
+           88 FIN-FICHIER-OUI          VALUE 'Y'.
+           88 FIN-FICHIER-NON          VALUE 'N'.
+
+      * WS-GH-STATUS est partage entre l'OPEN et chaque READ qui suit :
+      * le dernier READ avant fin de fichier le positionne a '10', pas
+      * '00', donc il ne peut pas servir a FIN pour savoir si le
+      * fichier est resté ouvert. Indicateur dedie, positionne une
+      * seule fois juste apres l'OPEN.
+       01 WS-GH-OUVERT                 PIC X VALUE 'N'.
+           88 GH-OUVERT                VALUE 'Y'.
+           88 GH-FERME                 VALUE 'N'.
+
+      * Un classement par joueur : parties jouées, victoires, défaites,
+      * cumul des tentatives (pour la moyenne) et meilleur score.
+       01 WS-NB-JOUEURS                PIC 99 VALUE 0.
+       01 WS-JOUEURS-TABLE.
+           05 WS-JOUEUR OCCURS 50 TIMES INDEXED BY WS-IDX.
+               10 WS-J-ID               PIC X(8).
+               10 WS-J-PARTIES          PIC 9(4).
+               10 WS-J-VICTOIRES        PIC 9(4).
+               10 WS-J-DEFAITES         PIC 9(4).
+               10 WS-J-CUMUL-TENT       PIC 9(6).
+               10 WS-J-MEILLEUR         PIC 9(2).
+
+       01 WS-TROUVE                    PIC X.
+           88 JOUEUR-TROUVE            VALUE 'Y'.
+           88 JOUEUR-NON-TROUVE        VALUE 'N'.
+
+      * Devient 'Y' des que WS-JOUEURS-TABLE (OCCURS 50) est pleine,
+      * pour n'afficher qu'une fois l'avertissement de troncature.
+       01 WS-TABLE-PLEINE              PIC X VALUE 'N'.
+           88 TABLE-PLEINE             VALUE 'Y'.
+           88 TABLE-PAS-PLEINE         VALUE 'N'.
+
+       01 WS-MOYENNE                   PIC ZZZ9.99.
+
+      * Ratio victoires/defaites du joueur, calcule en plus des
+      * compteurs bruts deja affiches.
+       01 WS-RATIO                     PIC ZZZ9.99.
+
+
+       PROCEDURE DIVISION.
+
+      *********************
+       PROGRAMME-PRINCIPAL.
+      *********************
+           PERFORM INITIALISATION-DEB THRU INITIALISATION-FIN
+           PERFORM LECTURE-DEB THRU LECTURE-FIN
+               UNTIL FIN-FICHIER-OUI
+           PERFORM EDITION-DEB THRU EDITION-FIN
+           PERFORM FIN
+           .
+
+      ********************
+       INITIALISATION-DEB.
+      ********************
+           SET FIN-FICHIER-NON TO TRUE
+           OPEN INPUT GAME-HIST-FILE
+           IF WS-GH-STATUS = '00'
+             SET GH-OUVERT TO TRUE
+           ELSE
+             DISPLAY 'Aucun historique trouve (GAMEHIST.DAT absent).'
+             SET FIN-FICHIER-OUI TO TRUE
+           END-IF
+           .
+      **************************
+       INITIALISATION-FIN. EXIT.
+      **************************
+
+      *************
+       LECTURE-DEB.
+      *************
+           READ GAME-HIST-FILE
+             AT END
+               SET FIN-FICHIER-OUI TO TRUE
+             NOT AT END
+               PERFORM CUMUL-DEB THRU CUMUL-FIN
+           END-READ
+           .
+      *****************
+       LECTURE-FIN. EXIT.
+      *****************
+
+      ***********
+       CUMUL-DEB.
+      ***********
+      * Recherche le joueur dans le tableau (ou en crée un nouveau)
+      * puis met à jour ses compteurs avec la partie qui vient d'être
+      * lue.
+           SET JOUEUR-NON-TROUVE TO TRUE
+           SET WS-IDX TO 1
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-JOUEURS OR JOUEUR-TROUVE
+             IF WS-J-ID(WS-IDX) = GH-PLAYER-ID
+               SET JOUEUR-TROUVE TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF JOUEUR-NON-TROUVE AND WS-NB-JOUEURS >= 50
+      * WS-JOUEURS-TABLE est bornee a OCCURS 50 et le controle de
+      * subscript est desactive par defaut sous GnuCOBOL : ajouter un
+      * 51e joueur sans ce test ecrirait hors table au lieu d'echouer
+      * proprement. On tronque plutot le rapport, avec un avertissement
+      * affiche une seule fois.
+             IF TABLE-PAS-PLEINE
+               DISPLAY 'Attention : plus de 50 joueurs distincts '
+                       'dans GAMEHIST.DAT, le rapport est tronque '
+                       'a 50 joueurs.'
+               SET TABLE-PLEINE TO TRUE
+             END-IF
+           ELSE
+             IF JOUEUR-NON-TROUVE
+               ADD 1 TO WS-NB-JOUEURS
+               SET WS-IDX TO WS-NB-JOUEURS
+               INITIALIZE WS-JOUEUR(WS-IDX)
+               MOVE GH-PLAYER-ID TO WS-J-ID(WS-IDX)
+             ELSE
+               SUBTRACT 1 FROM WS-IDX
+             END-IF
+
+             ADD 1 TO WS-J-PARTIES(WS-IDX)
+             IF GH-WIN-FLAG = 'OUI'
+               ADD 1 TO WS-J-VICTOIRES(WS-IDX)
+               ADD GH-NBR-TENT TO WS-J-CUMUL-TENT(WS-IDX)
+               IF WS-J-MEILLEUR(WS-IDX) = ZERO
+                  OR GH-NBR-TENT < WS-J-MEILLEUR(WS-IDX)
+                 MOVE GH-NBR-TENT TO WS-J-MEILLEUR(WS-IDX)
+               END-IF
+             ELSE
+               ADD 1 TO WS-J-DEFAITES(WS-IDX)
+             END-IF
+           END-IF
+           .
+      ***************
+       CUMUL-FIN. EXIT.
+      ***************
+
+      *************
+       EDITION-DEB.
+      *************
+           IF WS-NB-JOUEURS = ZERO
+             DISPLAY 'Aucune partie enregistree.'
+           ELSE
+             DISPLAY '==============================================='
+             DISPLAY '  CLASSEMENT MASTERMIND'
+             DISPLAY '==============================================='
+             PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-NB-JOUEURS
+               DISPLAY 'Joueur       : ' WS-J-ID(WS-IDX)
+               DISPLAY '  Parties jouees   : ' WS-J-PARTIES(WS-IDX)
+               DISPLAY '  Victoires        : ' WS-J-VICTOIRES(WS-IDX)
+               DISPLAY '  Defaites         : ' WS-J-DEFAITES(WS-IDX)
+               IF WS-J-DEFAITES(WS-IDX) > ZERO
+                 COMPUTE WS-RATIO ROUNDED =
+                     WS-J-VICTOIRES(WS-IDX) / WS-J-DEFAITES(WS-IDX)
+                 DISPLAY '  Ratio V/D        : ' WS-RATIO
+               ELSE
+                 IF WS-J-VICTOIRES(WS-IDX) > ZERO
+                   DISPLAY '  Ratio V/D        : victoires uniquement'
+                 ELSE
+                   DISPLAY '  Ratio V/D        : sans objet'
+                 END-IF
+               END-IF
+               IF WS-J-VICTOIRES(WS-IDX) > ZERO
+                 COMPUTE WS-MOYENNE =
+                     WS-J-CUMUL-TENT(WS-IDX) / WS-J-VICTOIRES(WS-IDX)
+                 DISPLAY '  Tent. moy./gain  : ' WS-MOYENNE
+                 DISPLAY '  Meilleure partie : '
+                         WS-J-MEILLEUR(WS-IDX) ' tentatives'
+               ELSE
+                 DISPLAY '  Tent. moy./gain  : sans objet (0 victoire)'
+               END-IF
+               DISPLAY '----------------------------------------'
+             END-PERFORM
+           END-IF
+           .
+      *****************
+       EDITION-FIN. EXIT.
+      *****************
+
+      ******
+       FIN.
+      ******
+           IF GH-OUVERT
+             CLOSE GAME-HIST-FILE
+             SET GH-FERME TO TRUE
+           END-IF
+           DISPLAY 'Fin du rapport.'
+           STOP RUN.
+       END PROGRAM MasterMindReport.
